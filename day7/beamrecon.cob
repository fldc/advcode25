@@ -0,0 +1,99 @@
+      ******************************************************************
+      * ADVENT OF CODE DAY 7 - CROSS-RUN RECONCILIATION
+      *
+      * Reads the run-history log BEAMSPLIT appends to after every
+      * run and, for each board, compares its most recent split count
+      * against the one before it.  A board whose count moved by more
+      * than WS-RECON-TOLERANCE is flagged, so a board that silently
+      * started producing a different answer - from an edited layout,
+      * a bad deploy, or a regression - gets noticed instead of just
+      * sitting in the log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BEAMRECON.
+       AUTHOR. FREDRIK STORM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RUNHSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY RUNHFD.
+
+       WORKING-STORAGE SECTION.
+       COPY RUNHWS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM RECONCILE-RUN-HISTORY.
+           DISPLAY "Reconciliation complete: " WS-RECON-FLAG-COUNT
+               " board(s) flagged".
+           STOP RUN.
+
+      ******************************************************************
+      * RECONCILE-RUN-HISTORY - walk the history log once, applying
+      * each record to the in-memory per-board table as it is read.
+      ******************************************************************
+       RECONCILE-RUN-HISTORY.
+           OPEN INPUT RUN-HISTORY-FILE.
+           IF WS-RUNHIST-FILE-STATUS NOT = '35'
+               PERFORM UNTIL WS-RECON-EOF = 'Y'
+                   READ RUN-HISTORY-FILE
+                       AT END MOVE 'Y' TO WS-RECON-EOF
+                       NOT AT END PERFORM APPLY-RUN-HISTORY-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE RUN-HISTORY-FILE
+           END-IF.
+
+      ******************************************************************
+      * APPLY-RUN-HISTORY-RECORD - look the record's board up in the
+      * table.  A board seen before gets its new count compared to
+      * the last one on file; a board seen for the first time just
+      * gets entered with nothing to compare against yet, once
+      * BOARD-HISTORY-TABLE is confirmed to have room for it.
+      ******************************************************************
+       APPLY-RUN-HISTORY-RECORD.
+           MOVE 'N' TO WS-RECON-FOUND.
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+               UNTIL WS-RECON-IDX > WS-BOARD-HIST-COUNT
+                   OR WS-RECON-FOUND = 'Y'
+               IF BH-BOARD-NAME(WS-RECON-IDX) = RH-BOARD-NAME
+                   MOVE 'Y' TO WS-RECON-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF WS-RECON-FOUND = 'Y'
+               SUBTRACT 1 FROM WS-RECON-IDX
+               PERFORM COMPARE-AGAINST-LAST-RUN
+           ELSE
+               IF WS-BOARD-HIST-COUNT >= WS-BOARD-HIST-MAX
+                   DISPLAY "CAPACITY EXCEEDED: BOARD-HISTORY-TABLE "
+                       "FULL AT BOARD " RH-BOARD-NAME
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-BOARD-HIST-COUNT
+               MOVE RH-BOARD-NAME TO BH-BOARD-NAME(WS-BOARD-HIST-COUNT)
+               MOVE RH-SPLIT-COUNT TO BH-LAST-COUNT(WS-BOARD-HIST-COUNT)
+           END-IF.
+
+      ******************************************************************
+      * COMPARE-AGAINST-LAST-RUN - flag a board whose split count
+      * moved by more than the tolerance since its last run, then
+      * bring the table up to date with the new count either way.
+      ******************************************************************
+       COMPARE-AGAINST-LAST-RUN.
+           SUBTRACT BH-LAST-COUNT(WS-RECON-IDX) FROM RH-SPLIT-COUNT
+               GIVING WS-RECON-DIFF.
+           IF WS-RECON-DIFF < 0
+               MULTIPLY WS-RECON-DIFF BY -1 GIVING WS-RECON-DIFF
+           END-IF.
+           IF WS-RECON-DIFF > WS-RECON-TOLERANCE
+               DISPLAY "RECONCILIATION FLAG: board " RH-BOARD-NAME
+                   " split count changed from "
+                   BH-LAST-COUNT(WS-RECON-IDX) " to " RH-SPLIT-COUNT
+               ADD 1 TO WS-RECON-FLAG-COUNT
+           END-IF.
+           MOVE RH-SPLIT-COUNT TO BH-LAST-COUNT(WS-RECON-IDX).

@@ -0,0 +1,60 @@
+      ******************************************************************
+      * ADVENT OF CODE DAY 7 - PART 2 SOLUTION
+      *
+      * Companion to BEAMSPLIT.  Walks the same splitter board with
+      * the same queue-driven beam walk, but instead of stopping at
+      * the split count it tracks which columns beams actually exit
+      * through at the bottom row, and reports how many distinct exit
+      * columns there are.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BEAMSPLIT2.
+       AUTHOR. FREDRIK STORM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY CKPTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 1000
+           DEPENDING ON WS-REC-LEN.
+       01  INPUT-RECORD            PIC X(1000).
+
+       COPY CKPTFD.
+
+       WORKING-STORAGE SECTION.
+       COPY GRIDWS.
+       COPY QUEUEWS.
+       COPY CKPTWS.
+       COPY VALWS.
+       COPY EXITWS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "BEAMSPLIT2" TO WS-PROGRAM-TAG.
+           PERFORM READ-INPUT.
+           PERFORM VALIDATE-INPUT.
+           PERFORM SIMULATE-BEAMS.
+           DISPLAY "Distinct beam exits: " WS-EXIT-COUNT.
+           STOP RUN.
+
+       COPY READINPT.
+       COPY VALIDATE.
+       COPY SIMBEAMS.
+       COPY CHKPOINT.
+       COPY PROCBEAM.
+
+      ******************************************************************
+      * ADD-EXIT-FLAG - record the bottom-row column a beam exited
+      * through, counting each distinct column only once.
+      ******************************************************************
+       ADD-EXIT-FLAG.
+           IF EXIT-COL-ENTRY(WS-CURRENT-COL) = 'N'
+               MOVE 'Y' TO EXIT-COL-ENTRY(WS-CURRENT-COL)
+               ADD 1 TO WS-EXIT-COUNT
+           END-IF.

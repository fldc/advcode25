@@ -0,0 +1,17 @@
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-TYPE            PIC X(1).
+           05  CKPT-CONTROL-DATA.
+               10  CKPT-C-QUEUE-START  PIC 9(10).
+               10  CKPT-C-QUEUE-END    PIC 9(10).
+               10  CKPT-C-SPLIT-COUNT  PIC 9(10).
+               10  CKPT-C-HEIGHT       PIC 9(5).
+               10  CKPT-C-WIDTH        PIC 9(5).
+               10  CKPT-C-BOARD-NAME   PIC X(100).
+           05  CKPT-ENTRY-DATA REDEFINES CKPT-CONTROL-DATA.
+               10  CKPT-E-IDX          PIC 9(10).
+               10  CKPT-E-ROW          PIC 9(5).
+               10  CKPT-E-COL          PIC 9(5).
+               10  CKPT-E-DIR          PIC S9.
+
+       COPY VHFD.

@@ -0,0 +1,31 @@
+      ******************************************************************
+      * GRIDWS - splitter board grid storage and dimension tracking.
+      * Shared by BEAMSPLIT and BEAMSPLIT2 so both load the layout
+      * file and derive its dimensions the same way.  WS-GRID-HEIGHT-
+      * MAX/WS-GRID-WIDTH-MAX are the real, enforced row/column
+      * ceilings behind GRID-DATA's OCCURS - READINPT checks every
+      * row and the derived width against them before a row/column is
+      * ever written, so a board bigger than the table can hold is
+      * rejected cleanly instead of silently overrunning it.  The FD's
+      * record size (INPUT-RECORD) is kept equal to WS-GRID-WIDTH-MAX
+      * in both BEAMSPLIT and BEAMSPLIT2 for the same reason.
+      ******************************************************************
+       01  WS-INPUT-FILENAME       PIC X(100) VALUE "input".
+       01  WS-INPUT-SAFENAME       PIC X(100) VALUE SPACES.
+       01  WS-BN-IDX               PIC 9(3) VALUE 0.
+       01  WS-EOF                  PIC A VALUE 'N'.
+       01  WS-LINE-NUM             PIC 9(5) VALUE 0.
+       01  WS-COL-NUM              PIC 9(5) VALUE 0.
+       01  WS-WIDTH                PIC 9(5) VALUE 0.
+       01  WS-REC-LEN               PIC 9(5) VALUE 0.
+       01  WS-HEIGHT               PIC 9(5) VALUE 0.
+       01  WS-START-COL            PIC 9(5) VALUE 0.
+       01  WS-GRID-HEIGHT-MAX      PIC 9(5) VALUE 1000.
+       01  WS-GRID-WIDTH-MAX       PIC 9(5) VALUE 1000.
+
+       01  GRID-DATA.
+           05  GRID-LINE OCCURS 1000 TIMES.
+               10  GRID-CHAR OCCURS 1000 TIMES PIC X.
+
+       01  LINE-LEN-TABLE.
+           05  WS-LINE-LEN OCCURS 1000 TIMES PIC 9(5).

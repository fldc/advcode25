@@ -0,0 +1,5 @@
+       FD  RUN-HISTORY-FILE.
+       01  RUN-HIST-RECORD.
+           05  RH-BOARD-NAME        PIC X(100).
+           05  RH-SEP1              PIC X.
+           05  RH-SPLIT-COUNT       PIC 9(10).

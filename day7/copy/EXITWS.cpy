@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EXITWS - distinct bottom-row exit-column tracking.  Declared
+      * for both BEAMSPLIT and BEAMSPLIT2 (not just BEAMSPLIT2, which
+      * is the only program that populates it) because CHKPOINT's
+      * save/restore paragraphs are shared between the two and handle
+      * 'E' checkpoint entries unconditionally; BEAMSPLIT simply never
+      * sets a flag in this table, so its checkpoint never writes any.
+      ******************************************************************
+       01  EXIT-COL-TABLE.
+           05  EXIT-COL-ENTRY OCCURS 1000 TIMES PIC X VALUE 'N'.
+       01  WS-EXIT-COUNT           PIC 9(10) VALUE 0.

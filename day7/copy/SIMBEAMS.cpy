@@ -0,0 +1,40 @@
+      ******************************************************************
+      * SIMBEAMS - drain the beam queue, walking each beam in turn.
+      * Resumes from a checkpoint left by an earlier, interrupted run
+      * of the same board when one is found; otherwise starts the
+      * walk at the 'S' marker the usual way.  Snapshots progress
+      * every WS-CKPT-INTERVAL beams so a restart does not have to
+      * replay the whole board, and clears the checkpoint once the
+      * walk finishes cleanly.
+      ******************************************************************
+       SIMULATE-BEAMS.
+           PERFORM CHECKPOINT-RESTORE.
+           IF WS-CKPT-FOUND = 'N'
+               MOVE 1 TO BEAM-ROW(1)
+               MOVE WS-START-COL TO BEAM-COL(1)
+               MOVE 0 TO BEAM-DIR(1)
+               MOVE 1 TO WS-QUEUE-START
+               MOVE 2 TO WS-QUEUE-END
+           END-IF.
+
+           PERFORM UNTIL WS-QUEUE-START >= WS-QUEUE-END
+               MOVE BEAM-ROW(WS-QUEUE-START) TO WS-BEAM-ROW
+               MOVE BEAM-COL(WS-QUEUE-START) TO WS-BEAM-COL
+               MOVE BEAM-DIR(WS-QUEUE-START) TO WS-BEAM-DIR
+               ADD 1 TO WS-QUEUE-START
+
+               PERFORM CHECK-VISITED
+               IF WS-FOUND = 'N'
+                   PERFORM ADD-VISITED
+                   PERFORM PROCESS-BEAM
+               END-IF
+
+               DIVIDE WS-QUEUE-START BY WS-CKPT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = 0
+                   PERFORM CHECKPOINT-SAVE
+               END-IF
+           END-PERFORM.
+
+           PERFORM CHECKPOINT-CLEAR.

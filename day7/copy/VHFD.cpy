@@ -0,0 +1,14 @@
+      ******************************************************************
+      * VHFD - the visited/splitter-hit checkpoint log.  Unlike
+      * CHECKPOINT-FILE (rewritten in full every save, since the
+      * control record and remaining queue window are small),
+      * CKPT-VH-FILE is only ever appended to: CHECKPOINT-SAVE writes
+      * just the VISITED-TABLE/SPLITTER-HIT-TABLE entries added since
+      * the previous save, so a dense board's per-interval checkpoint
+      * cost does not grow with the size of the whole visited set.
+      ******************************************************************
+       FD  CKPT-VH-FILE.
+       01  CKPT-VH-RECORD.
+           05  CKPT-VH-TYPE         PIC X(1).
+           05  CKPT-VH-ROW          PIC 9(5).
+           05  CKPT-VH-COL          PIC 9(5).

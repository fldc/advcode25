@@ -0,0 +1,55 @@
+      ******************************************************************
+      * QUEUEWS - beam work queue and visited/splitter-hit tracking,
+      * shared by the SIMULATE-BEAMS/PROCESS-BEAM walk in both
+      * BEAMSPLIT and BEAMSPLIT2.
+      ******************************************************************
+       01  WS-SPLIT-COUNT          PIC 9(10) VALUE 0.
+       01  WS-QUEUE-START          PIC 9(10) VALUE 1.
+       01  WS-QUEUE-END            PIC 9(10) VALUE 1.
+       01  WS-CURRENT-ROW          PIC 9(5).
+       01  WS-CURRENT-COL          PIC 9(5).
+       01  WS-BEAM-STATUS          PIC A.
+           88  BEAM-REACHED-BOTTOM           VALUE 'B'.
+           88  BEAM-WAS-SPLIT                VALUE 'S'.
+           88  BEAM-EXITED-SIDE               VALUE 'X'.
+       01  WS-BEAM-ROW             PIC 9(5).
+       01  WS-BEAM-COL             PIC 9(5).
+       01  WS-BEAM-DIR             PIC S9 VALUE 0.
+       01  WS-CURRENT-DIR          PIC S9 VALUE 0.
+       01  WS-FOUND                PIC A.
+       01  WS-VIS-COUNT            PIC 9(10) VALUE 0.
+       01  WS-TEMP-COL             PIC 9(5).
+       01  WS-SPLIT-HIT-COUNT      PIC 9(10) VALUE 0.
+       01  WS-SPLIT-FOUND          PIC A.
+       01  WS-BEAM-QUEUE-MAX       PIC 9(10) VALUE 100000.
+       01  WS-SPLIT-HIT-MAX        PIC 9(10) VALUE 10000.
+
+       01  BEAM-QUEUE.
+           05  BEAM-ENTRY OCCURS 100000 TIMES.
+               10  BEAM-ROW        PIC 9(5).
+               10  BEAM-COL        PIC 9(5).
+               10  BEAM-DIR        PIC S9 VALUE 0.
+
+       01  VISITED-TABLE.
+           05  VISITED-ENTRY OCCURS 100000 TIMES.
+               10  VIS-ROW         PIC 9(5).
+               10  VIS-COL         PIC 9(5).
+
+       01  SPLITTER-HIT-TABLE.
+           05  SPLITTER-HIT-ENTRY OCCURS 10000 TIMES.
+               10  SPLIT-ROW       PIC 9(5).
+               10  SPLIT-COL       PIC 9(5).
+
+      ******************************************************************
+      * VIS-FLAG-TABLE / SPLIT-FLAG-TABLE - row/column-indexed flags
+      * mirroring VISITED-TABLE and SPLITTER-HIT-TABLE, so PROCESS-BEAM
+      * can test "have we been here" with a direct lookup instead of
+      * scanning the growing entry lists.  Sized the same as GRID-DATA.
+      ******************************************************************
+       01  VIS-FLAG-TABLE.
+           05  VIS-FLAG-LINE OCCURS 1000 TIMES.
+               10  VIS-FLAG    OCCURS 1000 TIMES PIC X VALUE 'N'.
+
+       01  SPLIT-FLAG-TABLE.
+           05  SPLIT-FLAG-LINE OCCURS 1000 TIMES.
+               10  SPLIT-FLAG  OCCURS 1000 TIMES PIC X VALUE 'N'.

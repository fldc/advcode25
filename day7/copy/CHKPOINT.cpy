@@ -0,0 +1,199 @@
+      ******************************************************************
+      * CHKPOINT - save/restore the beam walk's progress so a run
+      * killed partway through a dense board can resume from its
+      * last snapshot instead of starting over at beam 1.  Checkpoint
+      * files are named from the program and board being run
+      * (WS-CKPT-FILENAME / WS-VH-FILENAME), so several boards run
+      * back to back in one job stream never pick up a leftover
+      * checkpoint left behind by a different board, and BEAMSPLIT and
+      * BEAMSPLIT2 never pick up a checkpoint left behind by each
+      * other on the very same board - the two track different state
+      * (BEAMSPLIT2 also tallies exit columns) and a checkpoint saved
+      * by one is not valid progress for the other.  The filenames are
+      * built from WS-PROGRAM-TAG and WS-INPUT-SAFENAME, not
+      * WS-INPUT-FILENAME itself - a board name supplied as a path
+      * would otherwise put a directory separator into the constructed
+      * filename.  The control record carries the board's true
+      * identity (WS-INPUT-FILENAME, unsanitized) as a belt-and-
+      * suspenders check: a checkpoint file that somehow still doesn't
+      * match the board being run (a stale file renamed by hand, say)
+      * is ignored rather than applied.
+      ******************************************************************
+       CHECKPOINT-RESTORE.
+           MOVE SPACES TO WS-CKPT-FILENAME.
+           STRING "beamckpt_" DELIMITED BY SIZE
+               WS-PROGRAM-TAG DELIMITED BY SPACE
+               "_" DELIMITED BY SIZE
+               WS-INPUT-SAFENAME DELIMITED BY SPACE
+               INTO WS-CKPT-FILENAME.
+           MOVE SPACES TO WS-VH-FILENAME.
+           STRING "beamckpt_" DELIMITED BY SIZE
+               WS-PROGRAM-TAG DELIMITED BY SPACE
+               "_" DELIMITED BY SIZE
+               WS-INPUT-SAFENAME DELIMITED BY SPACE
+               "_vh" DELIMITED BY SIZE
+               INTO WS-VH-FILENAME.
+
+           MOVE 'N' TO WS-CKPT-FOUND.
+           MOVE 'N' TO WS-CKPT-EOF.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS NOT = '35'
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END MOVE 'Y' TO WS-CKPT-EOF
+                       NOT AT END PERFORM APPLY-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+           IF WS-CKPT-FOUND = 'Y'
+               PERFORM RESTORE-VH-ENTRIES
+           ELSE
+               OPEN OUTPUT CKPT-VH-FILE
+               CLOSE CKPT-VH-FILE
+               MOVE 0 TO WS-CKPT-VIS-SAVED
+               MOVE 0 TO WS-CKPT-HIT-SAVED
+           END-IF.
+
+       APPLY-CHECKPOINT-RECORD.
+           EVALUATE CKPT-TYPE
+               WHEN 'C'
+                   IF CKPT-C-BOARD-NAME = WS-INPUT-FILENAME
+                       MOVE 'Y' TO WS-CKPT-FOUND
+                       MOVE CKPT-C-QUEUE-START TO WS-QUEUE-START
+                       MOVE CKPT-C-QUEUE-END TO WS-QUEUE-END
+                       MOVE CKPT-C-SPLIT-COUNT TO WS-SPLIT-COUNT
+                       MOVE CKPT-C-HEIGHT TO WS-HEIGHT
+                       MOVE CKPT-C-WIDTH TO WS-WIDTH
+                   ELSE
+                       DISPLAY "CHECKPOINT IGNORED: " WS-CKPT-FILENAME
+                           " belongs to board " CKPT-C-BOARD-NAME
+                           ", not " WS-INPUT-FILENAME
+                       MOVE 'Y' TO WS-CKPT-EOF
+                   END-IF
+               WHEN 'Q'
+                   MOVE CKPT-E-ROW TO BEAM-ROW(CKPT-E-IDX)
+                   MOVE CKPT-E-COL TO BEAM-COL(CKPT-E-IDX)
+                   MOVE CKPT-E-DIR TO BEAM-DIR(CKPT-E-IDX)
+               WHEN 'E'
+                   IF EXIT-COL-ENTRY(CKPT-E-COL) = 'N'
+                       MOVE 'Y' TO EXIT-COL-ENTRY(CKPT-E-COL)
+                       ADD 1 TO WS-EXIT-COUNT
+                   END-IF
+           END-EVALUATE.
+
+      ******************************************************************
+      * RESTORE-VH-ENTRIES - replay the append-only visited/splitter-
+      * hit log built up over the prior run's checkpoints, rebuilding
+      * VISITED-TABLE/SPLITTER-HIT-TABLE and their flag tables exactly
+      * as they stood at the last save.
+      ******************************************************************
+       RESTORE-VH-ENTRIES.
+           MOVE 'N' TO WS-CKPT-EOF.
+           OPEN INPUT CKPT-VH-FILE.
+           IF WS-VH-FILE-STATUS NOT = '35'
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   READ CKPT-VH-FILE
+                       AT END MOVE 'Y' TO WS-CKPT-EOF
+                       NOT AT END PERFORM APPLY-VH-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE CKPT-VH-FILE.
+           MOVE WS-VIS-COUNT TO WS-CKPT-VIS-SAVED.
+           MOVE WS-SPLIT-HIT-COUNT TO WS-CKPT-HIT-SAVED.
+
+       APPLY-VH-RECORD.
+           EVALUATE CKPT-VH-TYPE
+               WHEN 'V'
+                   ADD 1 TO WS-VIS-COUNT
+                   MOVE CKPT-VH-ROW TO VIS-ROW(WS-VIS-COUNT)
+                   MOVE CKPT-VH-COL TO VIS-COL(WS-VIS-COUNT)
+                   MOVE 'Y' TO VIS-FLAG(CKPT-VH-ROW, CKPT-VH-COL)
+               WHEN 'H'
+                   ADD 1 TO WS-SPLIT-HIT-COUNT
+                   MOVE CKPT-VH-ROW TO SPLIT-ROW(WS-SPLIT-HIT-COUNT)
+                   MOVE CKPT-VH-COL TO SPLIT-COL(WS-SPLIT-HIT-COUNT)
+                   MOVE 'Y' TO SPLIT-FLAG(CKPT-VH-ROW, CKPT-VH-COL)
+           END-EVALUATE.
+
+      ******************************************************************
+      * CHECKPOINT-SAVE - rewrite the small control/queue/exit-column
+      * file in full, then append only the visited/splitter-hit
+      * entries gained since the previous save, so a save's cost
+      * stays proportional to the work done in one interval, not to
+      * the size of the whole visited set so far.
+      ******************************************************************
+       CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           INITIALIZE CKPT-RECORD.
+           MOVE 'C' TO CKPT-TYPE.
+           MOVE WS-QUEUE-START TO CKPT-C-QUEUE-START.
+           MOVE WS-QUEUE-END TO CKPT-C-QUEUE-END.
+           MOVE WS-SPLIT-COUNT TO CKPT-C-SPLIT-COUNT.
+           MOVE WS-HEIGHT TO CKPT-C-HEIGHT.
+           MOVE WS-WIDTH TO CKPT-C-WIDTH.
+           MOVE WS-INPUT-FILENAME TO CKPT-C-BOARD-NAME.
+           WRITE CKPT-RECORD.
+
+           PERFORM VARYING WS-CKPT-SAVE-IDX FROM WS-QUEUE-START BY 1
+               UNTIL WS-CKPT-SAVE-IDX >= WS-QUEUE-END
+               INITIALIZE CKPT-RECORD
+               MOVE 'Q' TO CKPT-TYPE
+               MOVE WS-CKPT-SAVE-IDX TO CKPT-E-IDX
+               MOVE BEAM-ROW(WS-CKPT-SAVE-IDX) TO CKPT-E-ROW
+               MOVE BEAM-COL(WS-CKPT-SAVE-IDX) TO CKPT-E-COL
+               MOVE BEAM-DIR(WS-CKPT-SAVE-IDX) TO CKPT-E-DIR
+               WRITE CKPT-RECORD
+           END-PERFORM.
+
+           PERFORM VARYING WS-CKPT-SAVE-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-SAVE-IDX > WS-WIDTH
+               IF EXIT-COL-ENTRY(WS-CKPT-SAVE-IDX) = 'Y'
+                   INITIALIZE CKPT-RECORD
+                   MOVE 'E' TO CKPT-TYPE
+                   MOVE WS-CKPT-SAVE-IDX TO CKPT-E-COL
+                   WRITE CKPT-RECORD
+               END-IF
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+           OPEN EXTEND CKPT-VH-FILE.
+           IF WS-VH-FILE-STATUS = '35'
+               OPEN OUTPUT CKPT-VH-FILE
+               CLOSE CKPT-VH-FILE
+               OPEN EXTEND CKPT-VH-FILE
+           END-IF.
+
+           MOVE WS-CKPT-VIS-SAVED TO WS-CKPT-SAVE-IDX.
+           PERFORM UNTIL WS-CKPT-SAVE-IDX >= WS-VIS-COUNT
+               ADD 1 TO WS-CKPT-SAVE-IDX
+               INITIALIZE CKPT-VH-RECORD
+               MOVE 'V' TO CKPT-VH-TYPE
+               MOVE VIS-ROW(WS-CKPT-SAVE-IDX) TO CKPT-VH-ROW
+               MOVE VIS-COL(WS-CKPT-SAVE-IDX) TO CKPT-VH-COL
+               WRITE CKPT-VH-RECORD
+           END-PERFORM.
+
+           MOVE WS-CKPT-HIT-SAVED TO WS-CKPT-SAVE-IDX.
+           PERFORM UNTIL WS-CKPT-SAVE-IDX >= WS-SPLIT-HIT-COUNT
+               ADD 1 TO WS-CKPT-SAVE-IDX
+               INITIALIZE CKPT-VH-RECORD
+               MOVE 'H' TO CKPT-VH-TYPE
+               MOVE SPLIT-ROW(WS-CKPT-SAVE-IDX) TO CKPT-VH-ROW
+               MOVE SPLIT-COL(WS-CKPT-SAVE-IDX) TO CKPT-VH-COL
+               WRITE CKPT-VH-RECORD
+           END-PERFORM.
+
+           CLOSE CKPT-VH-FILE.
+           MOVE WS-VIS-COUNT TO WS-CKPT-VIS-SAVED.
+           MOVE WS-SPLIT-HIT-COUNT TO WS-CKPT-HIT-SAVED.
+
+       CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CKPT-VH-FILE.
+           CLOSE CKPT-VH-FILE.

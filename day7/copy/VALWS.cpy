@@ -0,0 +1,7 @@
+      ******************************************************************
+      * VALWS - working storage for VALIDATE-INPUT.
+      ******************************************************************
+       01  WS-VALID-ROW            PIC 9(5) VALUE 0.
+       01  WS-VALID-COL            PIC 9(5) VALUE 0.
+       01  WS-START-MARKER-COUNT   PIC 9(5) VALUE 0.
+       01  WS-VALID-ERROR-COUNT    PIC 9(5) VALUE 0.

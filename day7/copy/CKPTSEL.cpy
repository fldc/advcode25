@@ -0,0 +1,4 @@
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CKPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           COPY VHSEL.

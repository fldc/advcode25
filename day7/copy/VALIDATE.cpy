@@ -0,0 +1,57 @@
+      ******************************************************************
+      * VALIDATE - check the loaded board for a layout the beam walk
+      * can trust before SIMULATE-BEAMS ever runs: every row the same
+      * width as the first, exactly one 'S' start marker, and no
+      * character PROCESS-BEAM would not know what to do with.  All
+      * problems found are reported together and the run stops rather
+      * than letting a bad board produce a silently wrong answer.
+      ******************************************************************
+       VALIDATE-INPUT.
+           PERFORM VARYING WS-VALID-ROW FROM 1 BY 1
+               UNTIL WS-VALID-ROW > WS-HEIGHT
+               IF WS-LINE-LEN(WS-VALID-ROW) NOT = WS-WIDTH
+                   DISPLAY "VALIDATION ERROR: row " WS-VALID-ROW
+                       " has width " WS-LINE-LEN(WS-VALID-ROW)
+                       ", expected " WS-WIDTH
+                   ADD 1 TO WS-VALID-ERROR-COUNT
+               END-IF
+
+               PERFORM VARYING WS-VALID-COL FROM 1 BY 1
+                   UNTIL WS-VALID-COL > WS-WIDTH
+                   EVALUATE GRID-CHAR(WS-VALID-ROW, WS-VALID-COL)
+                       WHEN 'S'
+                           ADD 1 TO WS-START-MARKER-COUNT
+                       WHEN '^'
+                           CONTINUE
+                       WHEN '/'
+                           CONTINUE
+                       WHEN '\'
+                           CONTINUE
+                       WHEN SPACE
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "VALIDATION ERROR: row "
+                               WS-VALID-ROW " column " WS-VALID-COL
+                               " has unrecognized character '"
+                               GRID-CHAR(WS-VALID-ROW, WS-VALID-COL)
+                               "'"
+                           ADD 1 TO WS-VALID-ERROR-COUNT
+                   END-EVALUATE
+               END-PERFORM
+           END-PERFORM.
+
+           IF WS-START-MARKER-COUNT = 0
+               DISPLAY "VALIDATION ERROR: no 'S' start marker found"
+               ADD 1 TO WS-VALID-ERROR-COUNT
+           END-IF.
+           IF WS-START-MARKER-COUNT > 1
+               DISPLAY "VALIDATION ERROR: " WS-START-MARKER-COUNT
+                   " 'S' start markers found, expected exactly one"
+               ADD 1 TO WS-VALID-ERROR-COUNT
+           END-IF.
+
+           IF WS-VALID-ERROR-COUNT > 0
+               DISPLAY "BOARD VALIDATION FAILED, " WS-VALID-ERROR-COUNT
+                   " error(s) found - see above"
+               STOP RUN
+           END-IF.

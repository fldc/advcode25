@@ -0,0 +1,30 @@
+      ******************************************************************
+      * CKPTWS - checkpoint/restart working storage for
+      * SIMULATE-BEAMS.  CHECKPOINT-FILE ("beamckpt_<tag>_<board>")
+      * carries the control record, the remaining beam queue, and the
+      * exit-column flags, all of which are cheap to rewrite in full
+      * every save.  CKPT-VH-FILE ("beamckpt_<tag>_<board>_vh")
+      * carries the visited/splitter-hit entries, which are only
+      * appended to - WS-CKPT-VIS-SAVED/WS-CKPT-HIT-SAVED remember how
+      * many of each are already on disk so a save only writes what is
+      * new.  WS-PROGRAM-TAG is set by each calling program's
+      * MAIN-PROCEDURE (BEAMSPLIT/BEAMSPLIT2 share this copybook, and
+      * CHKPOINT's save/restore paragraphs, verbatim) so the two never
+      * pick up each other's checkpoint for the same board - they
+      * track different state (BEAMSPLIT2 also tallies exit columns,
+      * which BEAMSPLIT never sets) and a checkpoint left by one would
+      * otherwise be silently treated as valid progress by the other.
+      ******************************************************************
+       01  WS-CKPT-FILE-STATUS      PIC XX.
+       01  WS-CKPT-EOF              PIC A.
+       01  WS-CKPT-FOUND            PIC A VALUE 'N'.
+       01  WS-CKPT-INTERVAL         PIC 9(10) VALUE 2000.
+       01  WS-CKPT-QUOTIENT         PIC 9(10).
+       01  WS-CKPT-REMAINDER        PIC 9(10).
+       01  WS-CKPT-SAVE-IDX         PIC 9(10).
+       01  WS-CKPT-FILENAME         PIC X(120).
+       01  WS-VH-FILENAME           PIC X(120).
+       01  WS-VH-FILE-STATUS        PIC XX.
+       01  WS-CKPT-VIS-SAVED        PIC 9(10) VALUE 0.
+       01  WS-CKPT-HIT-SAVED        PIC 9(10) VALUE 0.
+       01  WS-PROGRAM-TAG           PIC X(10) VALUE SPACES.

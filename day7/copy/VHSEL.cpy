@@ -0,0 +1,3 @@
+           SELECT CKPT-VH-FILE ASSIGN DYNAMIC WS-VH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VH-FILE-STATUS.

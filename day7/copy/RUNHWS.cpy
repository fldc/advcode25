@@ -0,0 +1,19 @@
+      ******************************************************************
+      * RUNHWS - working storage for the run-history file: appending
+      * a run's result (BEAMSPLIT) and reconciling it against the
+      * prior run for the same board (BEAMRECON).
+      ******************************************************************
+       01  WS-RUNHIST-FILE-STATUS   PIC XX.
+       01  WS-RECON-TOLERANCE       PIC 9(10) VALUE 0.
+       01  WS-RECON-EOF             PIC A VALUE 'N'.
+       01  WS-RECON-FLAG-COUNT      PIC 9(5) VALUE 0.
+       01  WS-RECON-IDX             PIC 9(5) VALUE 0.
+       01  WS-RECON-FOUND           PIC A.
+       01  WS-RECON-DIFF            PIC S9(10).
+       01  WS-BOARD-HIST-COUNT      PIC 9(5) VALUE 0.
+       01  WS-BOARD-HIST-MAX        PIC 9(5) VALUE 500.
+
+       01  BOARD-HISTORY-TABLE.
+           05  BOARD-HIST-ENTRY OCCURS 500 TIMES.
+               10  BH-BOARD-NAME    PIC X(100).
+               10  BH-LAST-COUNT    PIC 9(10).

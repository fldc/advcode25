@@ -0,0 +1,3 @@
+           SELECT RUN-HISTORY-FILE ASSIGN TO "runhist"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-FILE-STATUS.

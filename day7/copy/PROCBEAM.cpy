@@ -0,0 +1,108 @@
+      ******************************************************************
+      * PROCBEAM - walk one beam down the grid, forking at each
+      * splitter it meets and bending at each mirror.  A '^' splitter
+      * forks the beam into two new straight-down beams one column to
+      * either side and ends the current walk.  A '/' or '\' mirror
+      * does not fork - it just changes the column-direction the
+      * beam's walk carries forward (WS-CURRENT-DIR), so the beam
+      * continues diagonally until it meets another splitter, mirror,
+      * the bottom row, or the left/right edge of the board.  A beam
+      * that is walked off the left or right edge by a mirror is
+      * dropped; it neither reaches the bottom nor gets split.
+      * ADD-EXIT-FLAG is PERFORMed whenever a beam falls through the
+      * bottom row without being split or walked off the side on its
+      * last step; each calling program supplies its own ADD-EXIT-FLAG
+      * so BEAMSPLIT can ignore it and BEAMSPLIT2 can tally distinct
+      * exit columns from it.
+      ******************************************************************
+       CHECK-VISITED.
+           MOVE VIS-FLAG(WS-BEAM-ROW, WS-BEAM-COL) TO WS-FOUND.
+
+       ADD-VISITED.
+           ADD 1 TO WS-VIS-COUNT.
+           MOVE WS-BEAM-ROW TO VIS-ROW(WS-VIS-COUNT).
+           MOVE WS-BEAM-COL TO VIS-COL(WS-VIS-COUNT).
+           MOVE 'Y' TO VIS-FLAG(WS-BEAM-ROW, WS-BEAM-COL).
+
+       CHECK-SPLITTER-HIT.
+           MOVE SPLIT-FLAG(WS-CURRENT-ROW, WS-CURRENT-COL)
+               TO WS-SPLIT-FOUND.
+
+       ADD-SPLITTER-HIT.
+           IF WS-SPLIT-HIT-COUNT >= WS-SPLIT-HIT-MAX
+               DISPLAY "CAPACITY EXCEEDED: SPLITTER-HIT-TABLE FULL AT "
+                   "ROW " WS-CURRENT-ROW " COL " WS-CURRENT-COL
+               STOP RUN
+           END-IF.
+           ADD 1 TO WS-SPLIT-HIT-COUNT.
+           MOVE WS-CURRENT-ROW TO SPLIT-ROW(WS-SPLIT-HIT-COUNT).
+           MOVE WS-CURRENT-COL TO SPLIT-COL(WS-SPLIT-HIT-COUNT).
+           MOVE 'Y' TO SPLIT-FLAG(WS-CURRENT-ROW, WS-CURRENT-COL).
+
+       CHECK-QUEUE-CAPACITY.
+           IF WS-QUEUE-END > WS-BEAM-QUEUE-MAX
+               DISPLAY "CAPACITY EXCEEDED: BEAM-QUEUE FULL AT ROW "
+                   WS-CURRENT-ROW " COL " WS-CURRENT-COL
+               STOP RUN
+           END-IF.
+
+       PROCESS-BEAM.
+           MOVE WS-BEAM-ROW TO WS-CURRENT-ROW.
+           MOVE WS-BEAM-COL TO WS-CURRENT-COL.
+           MOVE WS-BEAM-DIR TO WS-CURRENT-DIR.
+           MOVE 'B' TO WS-BEAM-STATUS.
+
+           PERFORM UNTIL WS-CURRENT-ROW > WS-HEIGHT
+               EVALUATE GRID-CHAR(WS-CURRENT-ROW, WS-CURRENT-COL)
+                   WHEN '^'
+                       PERFORM CHECK-SPLITTER-HIT
+                       IF WS-SPLIT-FOUND = 'N'
+                           PERFORM ADD-SPLITTER-HIT
+                           ADD 1 TO WS-SPLIT-COUNT
+                       END-IF
+
+                       IF WS-CURRENT-COL > 1
+                           PERFORM CHECK-QUEUE-CAPACITY
+                           MOVE WS-CURRENT-ROW
+                               TO BEAM-ROW(WS-QUEUE-END)
+                           SUBTRACT 1 FROM WS-CURRENT-COL
+                               GIVING WS-TEMP-COL
+                           MOVE WS-TEMP-COL TO BEAM-COL(WS-QUEUE-END)
+                           MOVE 0 TO BEAM-DIR(WS-QUEUE-END)
+                           ADD 1 TO WS-QUEUE-END
+                       END-IF
+
+                       IF WS-CURRENT-COL < WS-WIDTH
+                           PERFORM CHECK-QUEUE-CAPACITY
+                           MOVE WS-CURRENT-ROW
+                               TO BEAM-ROW(WS-QUEUE-END)
+                           ADD 1 TO WS-CURRENT-COL
+                               GIVING WS-TEMP-COL
+                           MOVE WS-TEMP-COL TO BEAM-COL(WS-QUEUE-END)
+                           MOVE 0 TO BEAM-DIR(WS-QUEUE-END)
+                           ADD 1 TO WS-QUEUE-END
+                       END-IF
+
+                       MOVE 'S' TO WS-BEAM-STATUS
+                       MOVE WS-HEIGHT TO WS-CURRENT-ROW
+                   WHEN '/'
+                       MOVE 1 TO WS-CURRENT-DIR
+                   WHEN '\'
+                       MOVE -1 TO WS-CURRENT-DIR
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+
+               IF NOT BEAM-WAS-SPLIT AND WS-CURRENT-ROW < WS-HEIGHT
+                   ADD WS-CURRENT-DIR TO WS-CURRENT-COL
+                   IF WS-CURRENT-COL < 1 OR WS-CURRENT-COL > WS-WIDTH
+                       MOVE 'X' TO WS-BEAM-STATUS
+                       MOVE WS-HEIGHT TO WS-CURRENT-ROW
+                   END-IF
+               END-IF
+               ADD 1 TO WS-CURRENT-ROW
+           END-PERFORM.
+
+           IF BEAM-REACHED-BOTTOM
+               PERFORM ADD-EXIT-FLAG
+           END-IF.

@@ -0,0 +1,94 @@
+      ******************************************************************
+      * READINPT - load the splitter board layout into GRID-DATA.
+      * WS-WIDTH is derived from the first line's actual length
+      * (WS-REC-LEN, set by the FD's VARYING record) rather than
+      * assumed, so the program adapts to any board width.  Each
+      * line's true length is kept in WS-LINE-LEN for VALIDATE-INPUT
+      * to check against WS-WIDTH.  WS-LINE-NUM (row count) and
+      * WS-REC-LEN (column count) are checked against the grid's
+      * fixed capacity - WS-GRID-HEIGHT-MAX/WS-GRID-WIDTH-MAX - before
+      * a row or column is ever written into GRID-DATA, so a board
+      * bigger than the table can hold is rejected cleanly instead of
+      * overrunning it.  A line that fills INPUT-RECORD to its full
+      * declared size is rejected the same way, since that is what a
+      * line too long for one READ to hold looks like from here.  The
+      * two checks are deliberately asymmetric: rows are rejected only
+      * once WS-LINE-NUM exceeds WS-GRID-HEIGHT-MAX (so exactly
+      * WS-GRID-HEIGHT-MAX rows is fine), but columns are rejected as
+      * soon as WS-REC-LEN reaches WS-GRID-WIDTH-MAX (so a genuinely
+      * WS-GRID-WIDTH-MAX-wide row is refused too) - a row that fills
+      * INPUT-RECORD completely is indistinguishable from one that got
+      * truncated, so that case is always treated as a width overflow.
+      * Do not "fix" the column check from >= to > to match the row
+      * check - that would let a truncated line back in silently.
+      ******************************************************************
+       READ-INPUT.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "DAY7_INPUT_FILE".
+           IF WS-INPUT-FILENAME = SPACE
+               MOVE "input" TO WS-INPUT-FILENAME
+           END-IF.
+           PERFORM DERIVE-INPUT-SAFENAME.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+                       IF WS-LINE-NUM > WS-GRID-HEIGHT-MAX
+                           DISPLAY "INPUT ERROR: board has more than "
+                               WS-GRID-HEIGHT-MAX
+                               " rows - raise WS-GRID-HEIGHT-MAX in "
+                               "GRIDWS to support it"
+                           STOP RUN
+                       END-IF
+                       IF WS-REC-LEN >= WS-GRID-WIDTH-MAX
+                           DISPLAY "INPUT ERROR: row " WS-LINE-NUM
+                               " is " WS-REC-LEN " characters or more"
+                               ", which fills INPUT-RECORD - raise "
+                               "WS-GRID-WIDTH-MAX and the FD's record "
+                               "size to support it"
+                           STOP RUN
+                       END-IF
+                       MOVE WS-REC-LEN TO WS-LINE-LEN(WS-LINE-NUM)
+                       IF WS-WIDTH = 0
+                           MOVE WS-REC-LEN TO WS-WIDTH
+                       END-IF
+                       PERFORM VARYING WS-COL-NUM FROM 1 BY 1
+                           UNTIL WS-COL-NUM > WS-WIDTH
+                           MOVE INPUT-RECORD(WS-COL-NUM:1)
+                               TO GRID-CHAR(WS-LINE-NUM, WS-COL-NUM)
+                           IF INPUT-RECORD(WS-COL-NUM:1) = 'S'
+                               MOVE WS-COL-NUM TO WS-START-COL
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           MOVE WS-LINE-NUM TO WS-HEIGHT.
+
+      ******************************************************************
+      * DERIVE-INPUT-SAFENAME - build a filesystem-safe stand-in for
+      * WS-INPUT-FILENAME, for use when building a filename from the
+      * board name (checkpoint, visited/splitter-hit, hit-detail).  A
+      * board name that is itself a path (DAY7_INPUT_FILE=/tmp/board)
+      * would otherwise be read by COBOL as a directory component
+      * once a literal prefix like "beamckpt_" is strung onto it, so
+      * ASSIGN DYNAMIC would look for a directory that does not exist
+      * instead of writing a file alongside the input.  Every '/' is
+      * replaced with '_' rather than stripping the directory outright
+      * - same-named boards in different directories (e.g.
+      * /rev1/board.txt and /rev2/board.txt) still need distinct
+      * filenames, or they would overwrite each other's hit-detail
+      * report and collide over the same checkpoint file.  Board-
+      * identity fields (CKPT-C-BOARD-NAME, RH-BOARD-NAME) keep using
+      * the full, unaltered WS-INPUT-FILENAME, never this field, so
+      * board matching still reflects the board's true identity.
+      ******************************************************************
+       DERIVE-INPUT-SAFENAME.
+           MOVE WS-INPUT-FILENAME TO WS-INPUT-SAFENAME.
+           PERFORM VARYING WS-BN-IDX FROM 1 BY 1
+               UNTIL WS-BN-IDX > 100
+               IF WS-INPUT-SAFENAME(WS-BN-IDX:1) = '/'
+                   MOVE '_' TO WS-INPUT-SAFENAME(WS-BN-IDX:1)
+               END-IF
+           END-PERFORM.

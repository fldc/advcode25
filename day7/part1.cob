@@ -8,165 +8,105 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "input"
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIT-DETAIL-FILE ASSIGN DYNAMIC WS-HIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY CKPTSEL.
+           COPY RUNHSEL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  INPUT-FILE.
-       01  INPUT-RECORD            PIC X(150).
+       FD  INPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 1000
+           DEPENDING ON WS-REC-LEN.
+       01  INPUT-RECORD            PIC X(1000).
+
+       FD  HIT-DETAIL-FILE.
+       01  HIT-DETAIL-RECORD.
+           05  HD-SEQ              PIC 9(5).
+           05  HD-SEP1             PIC X.
+           05  HD-ROW              PIC 9(5).
+           05  HD-SEP2             PIC X.
+           05  HD-COL              PIC 9(5).
+
+       COPY CKPTFD.
+       COPY RUNHFD.
 
        WORKING-STORAGE SECTION.
-       01  WS-EOF                  PIC A VALUE 'N'.
-       01  WS-LINE-NUM             PIC 9(5) VALUE 0.
-       01  WS-COL-NUM              PIC 9(5) VALUE 0.
-       01  WS-WIDTH                PIC 9(5) VALUE 0.
-       01  WS-HEIGHT               PIC 9(5) VALUE 0.
-       01  WS-START-COL            PIC 9(5) VALUE 0.
-       01  WS-SPLIT-COUNT          PIC 9(10) VALUE 0.
-       01  WS-QUEUE-START          PIC 9(10) VALUE 1.
-       01  WS-QUEUE-END            PIC 9(10) VALUE 1.
-       01  WS-CURRENT-ROW          PIC 9(5).
-       01  WS-CURRENT-COL          PIC 9(5).
-       01  WS-BEAM-ROW             PIC 9(5).
-       01  WS-BEAM-COL             PIC 9(5).
-       01  WS-FOUND                PIC A.
-       01  WS-VIS-IDX              PIC 9(10).
-       01  WS-VIS-COUNT            PIC 9(10) VALUE 0.
-       01  WS-TEMP-COL             PIC 9(5).
-       01  WS-SPLIT-HIT-IDX        PIC 9(10).
-       01  WS-SPLIT-HIT-COUNT      PIC 9(10) VALUE 0.
-       01  WS-SPLIT-FOUND          PIC A.
-
-       01  GRID-DATA.
-           05  GRID-LINE OCCURS 200 TIMES.
-               10  GRID-CHAR OCCURS 200 TIMES PIC X.
-
-       01  BEAM-QUEUE.
-           05  BEAM-ENTRY OCCURS 100000 TIMES.
-               10  BEAM-ROW        PIC 9(5).
-               10  BEAM-COL        PIC 9(5).
+       COPY GRIDWS.
+       COPY QUEUEWS.
+       COPY CKPTWS.
+       COPY VALWS.
+       COPY RUNHWS.
+       COPY EXITWS.
 
-       01  VISITED-TABLE.
-           05  VISITED-ENTRY OCCURS 100000 TIMES.
-               10  VIS-ROW         PIC 9(5).
-               10  VIS-COL         PIC 9(5).
-
-       01  SPLITTER-HIT-TABLE.
-           05  SPLITTER-HIT-ENTRY OCCURS 10000 TIMES.
-               10  SPLIT-ROW       PIC 9(5).
-               10  SPLIT-COL       PIC 9(5).
+       01  WS-HIT-RPT-IDX          PIC 9(10).
+       01  WS-HIT-FILENAME         PIC X(120).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE "BEAMSPLIT" TO WS-PROGRAM-TAG.
            PERFORM READ-INPUT.
+           PERFORM VALIDATE-INPUT.
            PERFORM SIMULATE-BEAMS.
+           PERFORM WRITE-HIT-REPORT.
+           PERFORM WRITE-RUN-HISTORY.
            DISPLAY "Beam split count: " WS-SPLIT-COUNT.
            STOP RUN.
 
-       READ-INPUT.
-           OPEN INPUT INPUT-FILE.
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ INPUT-FILE INTO INPUT-RECORD
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       ADD 1 TO WS-LINE-NUM
-                       IF WS-WIDTH = 0
-                           MOVE 141 TO WS-WIDTH
-                       END-IF
-                       PERFORM VARYING WS-COL-NUM FROM 1 BY 1
-                           UNTIL WS-COL-NUM > WS-WIDTH
-                           MOVE INPUT-RECORD(WS-COL-NUM:1)
-                               TO GRID-CHAR(WS-LINE-NUM, WS-COL-NUM)
-                           IF INPUT-RECORD(WS-COL-NUM:1) = 'S'
-                               MOVE WS-COL-NUM TO WS-START-COL
-                           END-IF
-                       END-PERFORM
-               END-READ
-           END-PERFORM.
-           CLOSE INPUT-FILE.
-           MOVE WS-LINE-NUM TO WS-HEIGHT.
-
-       SIMULATE-BEAMS.
-           MOVE 1 TO BEAM-ROW(1).
-           MOVE WS-START-COL TO BEAM-COL(1).
-           MOVE 2 TO WS-QUEUE-END.
-
-           PERFORM UNTIL WS-QUEUE-START >= WS-QUEUE-END
-               MOVE BEAM-ROW(WS-QUEUE-START) TO WS-BEAM-ROW
-               MOVE BEAM-COL(WS-QUEUE-START) TO WS-BEAM-COL
-               ADD 1 TO WS-QUEUE-START
-
-               PERFORM CHECK-VISITED
-               IF WS-FOUND = 'N'
-                   PERFORM ADD-VISITED
-                   PERFORM PROCESS-BEAM
-               END-IF
-           END-PERFORM.
-
-       CHECK-VISITED.
-           MOVE 'N' TO WS-FOUND.
-           PERFORM VARYING WS-VIS-IDX FROM 1 BY 1
-               UNTIL WS-VIS-IDX > WS-VIS-COUNT
-                   OR WS-FOUND = 'Y'
-               IF VIS-ROW(WS-VIS-IDX) = WS-BEAM-ROW
-                   AND VIS-COL(WS-VIS-IDX) = WS-BEAM-COL
-                   MOVE 'Y' TO WS-FOUND
-               END-IF
-           END-PERFORM.
-
-       ADD-VISITED.
-           ADD 1 TO WS-VIS-COUNT.
-           MOVE WS-BEAM-ROW TO VIS-ROW(WS-VIS-COUNT).
-           MOVE WS-BEAM-COL TO VIS-COL(WS-VIS-COUNT).
-
-       CHECK-SPLITTER-HIT.
-           MOVE 'N' TO WS-SPLIT-FOUND.
-           PERFORM VARYING WS-SPLIT-HIT-IDX FROM 1 BY 1
-               UNTIL WS-SPLIT-HIT-IDX > WS-SPLIT-HIT-COUNT
-                   OR WS-SPLIT-FOUND = 'Y'
-               IF SPLIT-ROW(WS-SPLIT-HIT-IDX) = WS-CURRENT-ROW
-                   AND SPLIT-COL(WS-SPLIT-HIT-IDX) = WS-CURRENT-COL
-                   MOVE 'Y' TO WS-SPLIT-FOUND
-               END-IF
+      ******************************************************************
+      * WRITE-HIT-REPORT - one record per splitter that was actually
+      * hit, in the order it was first hit, so a run whose count looks
+      * off can be diffed against a known-good board's hit list
+      * instead of only comparing the one final total.
+      ******************************************************************
+       WRITE-HIT-REPORT.
+           MOVE SPACES TO WS-HIT-FILENAME.
+           STRING "splithits_" DELIMITED BY SIZE
+               WS-INPUT-SAFENAME DELIMITED BY SPACE
+               INTO WS-HIT-FILENAME.
+           OPEN OUTPUT HIT-DETAIL-FILE.
+           MOVE SPACE TO HD-SEP1.
+           MOVE SPACE TO HD-SEP2.
+           PERFORM VARYING WS-HIT-RPT-IDX FROM 1 BY 1
+               UNTIL WS-HIT-RPT-IDX > WS-SPLIT-HIT-COUNT
+               MOVE WS-HIT-RPT-IDX TO HD-SEQ
+               MOVE SPLIT-ROW(WS-HIT-RPT-IDX) TO HD-ROW
+               MOVE SPLIT-COL(WS-HIT-RPT-IDX) TO HD-COL
+               WRITE HIT-DETAIL-RECORD
            END-PERFORM.
+           CLOSE HIT-DETAIL-FILE.
 
-       ADD-SPLITTER-HIT.
-           ADD 1 TO WS-SPLIT-HIT-COUNT.
-           MOVE WS-CURRENT-ROW TO SPLIT-ROW(WS-SPLIT-HIT-COUNT).
-           MOVE WS-CURRENT-COL TO SPLIT-COL(WS-SPLIT-HIT-COUNT).
-
-       PROCESS-BEAM.
-           MOVE WS-BEAM-ROW TO WS-CURRENT-ROW.
-           MOVE WS-BEAM-COL TO WS-CURRENT-COL.
-
-           PERFORM UNTIL WS-CURRENT-ROW > WS-HEIGHT
-               IF GRID-CHAR(WS-CURRENT-ROW, WS-CURRENT-COL) = '^'
-                   PERFORM CHECK-SPLITTER-HIT
-                   IF WS-SPLIT-FOUND = 'N'
-                       PERFORM ADD-SPLITTER-HIT
-                       ADD 1 TO WS-SPLIT-COUNT
-                   END-IF
-
-                   IF WS-CURRENT-COL > 1
-                       MOVE WS-CURRENT-ROW
-                           TO BEAM-ROW(WS-QUEUE-END)
-                       SUBTRACT 1 FROM WS-CURRENT-COL
-                           GIVING WS-TEMP-COL
-                       MOVE WS-TEMP-COL TO BEAM-COL(WS-QUEUE-END)
-                       ADD 1 TO WS-QUEUE-END
-                   END-IF
-
-                   IF WS-CURRENT-COL < WS-WIDTH
-                       MOVE WS-CURRENT-ROW
-                           TO BEAM-ROW(WS-QUEUE-END)
-                       ADD 1 TO WS-CURRENT-COL
-                           GIVING WS-TEMP-COL
-                       MOVE WS-TEMP-COL TO BEAM-COL(WS-QUEUE-END)
-                       ADD 1 TO WS-QUEUE-END
-                   END-IF
+      ******************************************************************
+      * WRITE-RUN-HISTORY - append this run's board name and split
+      * count to the cross-run history log, so BEAMRECON can compare
+      * this run against the last one for the same board.
+      ******************************************************************
+       WRITE-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE.
+           IF WS-RUNHIST-FILE-STATUS = '35'
+               OPEN OUTPUT RUN-HISTORY-FILE
+               CLOSE RUN-HISTORY-FILE
+               OPEN EXTEND RUN-HISTORY-FILE
+           END-IF.
+           MOVE SPACE TO RH-SEP1.
+           MOVE WS-INPUT-FILENAME TO RH-BOARD-NAME.
+           MOVE WS-SPLIT-COUNT TO RH-SPLIT-COUNT.
+           WRITE RUN-HIST-RECORD.
+           CLOSE RUN-HISTORY-FILE.
+
+       COPY READINPT.
+       COPY VALIDATE.
+       COPY SIMBEAMS.
+       COPY CHKPOINT.
+       COPY PROCBEAM.
 
-                   MOVE WS-HEIGHT TO WS-CURRENT-ROW
-               END-IF
-               ADD 1 TO WS-CURRENT-ROW
-           END-PERFORM.
+      ******************************************************************
+      * ADD-EXIT-FLAG - part 1 only cares about the split count, so a
+      * beam reaching the bottom row is not tracked any further here.
+      * BEAMSPLIT2 supplies its own ADD-EXIT-FLAG to tally distinct
+      * exit columns instead.
+      ******************************************************************
+       ADD-EXIT-FLAG.
+           CONTINUE.
